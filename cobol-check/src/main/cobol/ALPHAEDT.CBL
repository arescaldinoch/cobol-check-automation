@@ -0,0 +1,65 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ALPHAEDT.
+000030 AUTHOR.  D CHALMERS.
+000040 INSTALLATION.  BATCH-SUITE.
+000050 DATE-WRITTEN.  08/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM ALPHAEDT
+000090*
+000100* SHARED FIELD-EDIT SUBPROGRAM FOR THE BATCH SUITE. CHECKS A
+000110* WS-FIELD-1/WS-FIELD-2 STYLE PAIR FOR BLANKS AND A 3-DIGIT
+000120* DISPLAY-NUMERIC FIELD FOR RANGE, SO EVERY PROGRAM IN THE SUITE
+000130* THAT NEEDS THESE EDITS SHARES ONE COPY OF THE RULES INSTEAD OF
+000140* CARRYING ITS OWN.
+000150*
+000160* CALLED AS:
+000170*     CALL 'ALPHAEDT' USING EDT-FIELD-1, EDT-FIELD-2,
+000180*                           EDT-NUMERIC, EDT-VALID-SW, EDT-REASON.
+000190*
+000200* MODIFICATION HISTORY.
+000210*   08/08/2026  DC    ORIGINAL SUBPROGRAM, SPLIT OUT OF ALPHA'S
+000220*                     1500-VALIDATE-INPUT PARAGRAPH.
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 77  EDT-NUMERIC-LOW          PIC 999     VALUE 001.
+000280 77  EDT-NUMERIC-HIGH         PIC 999     VALUE 999.
+000290 LINKAGE SECTION.
+000300 01  EDT-FIELD-1              PIC X(80).
+000310 01  EDT-FIELD-2              PIC X(80).
+000320 01  EDT-NUMERIC              PIC 999.
+000330 01  EDT-VALID-SW             PIC X(01).
+000340     88  EDT-VALID                        VALUE 'Y'.
+000350     88  EDT-INVALID                      VALUE 'N'.
+000360 01  EDT-REASON               PIC X(20).
+000370 PROCEDURE DIVISION USING EDT-FIELD-1, EDT-FIELD-2, EDT-NUMERIC,
+000380         EDT-VALID-SW, EDT-REASON.
+000390 0000-MAINLINE.
+000400     PERFORM 1000-EDIT-FIELDS THRU 1000-EXIT.
+000410     GOBACK.
+000420*****************************************************************
+000430* 1000-EDIT-FIELDS - APPLY THE BLANK AND RANGE EDITS, STOPPING
+000440* AT THE FIRST FAILURE SO EDT-REASON REPORTS ONE CLEAR CAUSE.
+000450*****************************************************************
+000460 1000-EDIT-FIELDS.
+000470     SET EDT-VALID TO TRUE.
+000480     MOVE SPACES TO EDT-REASON.
+000490     IF EDT-FIELD-1 = SPACES
+000500         SET EDT-INVALID TO TRUE
+000510         MOVE 'WS-FIELD-1 BLANK' TO EDT-REASON
+000520     ELSE
+000530         IF EDT-FIELD-2 = SPACES
+000540             SET EDT-INVALID TO TRUE
+000550             MOVE 'WS-FIELD-2 BLANK' TO EDT-REASON
+000560         ELSE
+000570             IF EDT-NUMERIC < EDT-NUMERIC-LOW
+000580                 OR EDT-NUMERIC > EDT-NUMERIC-HIGH
+000590                 SET EDT-INVALID TO TRUE
+000600                 MOVE 'NUMERIC OUT OF RANGE' TO EDT-REASON
+000610             END-IF
+000620         END-IF
+000630     END-IF.
+000640 1000-EXIT.
+000650     EXIT.
