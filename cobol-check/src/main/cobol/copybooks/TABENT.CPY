@@ -0,0 +1,19 @@
+000010******************************************************************
+000020* COPYBOOK TABENT
+000030*
+000040* SHARED TABLE-ENTRY LAYOUT FOR THE REFERENCE TABLES USED BY
+000050* ALPHA AND ANY OTHER PROGRAM IN THE BATCH SUITE THAT WALKS THE
+000060* SAME REFERENCE DATA. THE CALLING PROGRAM SUPPLIES THE ENTRY
+000070* NAME, THE OCCURS-DEPENDING-ON COUNTER, THE INDEX NAME, AND THE
+000080* TWO SUBORDINATE FIELD NAMES VIA COPY ... REPLACING.
+000090*
+000100* MODIFICATION HISTORY.
+000110*   08/08/2026  DC    ORIGINAL COPYBOOK, SPLIT OUT OF ALPHA'S
+000120*                     INLINE WS-TABLE-1-ENTRY/WS-TABLE-2-ENTRY
+000130*                     WORKING-STORAGE.
+000140******************************************************************
+000150     10  :TAG:-entry occurs 1 to 5000 times
+000160             depending on :CNT:
+000170             indexed by :IX:.
+000180         15  :FLD-A:   pic x(5).
+000190         15  :FLD-B:   pic x(5).
