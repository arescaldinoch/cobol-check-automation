@@ -1,27 +1,538 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ALPHA.
-      *****************************************************************
-      * Program to exercise EXPECT statements.
-      *****************************************************************       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  FILLER.
-           05  WS-FIELD-1           PIC X(80).
-           05  ws-Field-2           PIC X(80).
-           05  ws-table-1.
-               10  ws-table-1-entry occurs 5
-                       indexed by table-1-ix.
-                   15  ws-thing-1   pic x(5).
-                   15  ws-thing-2   pic x(5).
-           05  ws-table-2.
-               10  ws-table-2-entry occurs 5
-                       indexed by table-2-ix.
-                   15  ws-thing-3   pic x(5).
-                   15  ws-thing-4   pic x(5).
-           05  ws-display-numeric   pic 999.
-       PROCEDURE DIVISION.
-           GOBACK.
-      
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.  ALPHA.
+000030 AUTHOR.  D CHALMERS.
+000040 INSTALLATION.  BATCH-SUITE.
+000050 DATE-WRITTEN.  01/05/2021.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* PROGRAM ALPHA
+000090*
+000100* PROGRAM TO EXERCISE EXPECT STATEMENTS AND, AS OF THE 08/2026
+000110* CHANGES BELOW, TO EDIT AND PROCESS A REAL DAILY TRANSACTION
+000120* FEED.
+000130*
+000140* KNOWN LIMITATION - WS-TABLE-1/WS-TABLE-2 ARE STILL LOADED ONLY
+000150* BY TEST EXPECT FIXTURES. NO REQUEST TO DATE HAS ASKED THE DAILY
+000160* TRANSACTION FEED TO BUILD THESE TWO REFERENCE LISTS, SO
+000170* WS-TABLE-1-CNT/WS-TABLE-2-CNT STAY AT ZERO ON A REAL RUN AND
+000180* 3000-MATCH-TABLES/5000-PRINT-SUMMARY HAVE NOTHING TO RECONCILE
+000190* OR REPORT OUTSIDE OF A UNIT TEST. FOR THE SAME REASON, THE
+000200* CHKPT-TABLE-1-IX/CHKPT-TABLE-2-IX FIELDS WRITTEN BY
+000210* 2200-WRITE-CHECKPOINT STAY AT THEIR STARTING POSITION OF 1 FOR
+000220* EVERY CHECKPOINT TAKEN DURING A REAL RUN. CLOSING THIS GAP
+000230* REQUIRES A REQUEST THAT NAMES THE SOURCE THE TWO TABLES SHOULD
+000240* BE BUILT FROM.
+000250*
+000260* MODIFICATION HISTORY.
+000270*   01/05/2021  DC    ORIGINAL PROGRAM.
+000280*   08/08/2026  DC    ADDED TRANS-FILE SELECT/FD AND READ LOOP
+000290*                     SO WS-FIELD-1/WS-FIELD-2 ARE POPULATED
+000300*                     FROM A REAL DAILY TRANSACTION FILE.
+000310*   08/08/2026  DC    CONVERTED WS-TABLE-1/WS-TABLE-2 TO
+000320*                     OCCURS DEPENDING ON SO REFERENCE LISTS
+000330*                     ARE NOT CAPPED AT 5 ENTRIES.
+000340*   08/08/2026  DC    ADDED MATCH-TABLES RECONCILIATION PASS
+000350*                     AND MISMATCH-FILE TO CATCH DRIFT BETWEEN
+000360*                     WS-TABLE-1 AND WS-TABLE-2.
+000370*   08/08/2026  DC    ADDED VALIDATE-INPUT EDITS AND REJECT-FILE
+000380*                     FOR BLANK FIELDS AND OUT-OF-RANGE
+000390*                     WS-DISPLAY-NUMERIC.
+000400*   08/08/2026  DC    MOVED WS-TABLE-1-ENTRY/WS-TABLE-2-ENTRY
+000410*                     LAYOUTS OUT TO COPYBOOK TABENT SO A FUTURE
+000420*                     PROGRAM CAN SHARE THE SAME REFERENCE-DATA
+000430*                     LAYOUT.
+000440*   08/08/2026  DC    ADDED PRINT-SUMMARY REPORT OF WS-TABLE-1
+000450*                     AND WS-TABLE-2 CONTENTS.
+000460*   08/08/2026  DC    ADDED CHECKPOINT-FILE AND RESTART LOGIC SO
+000470*                     A MULTI-THOUSAND-RECORD RUN CAN RESUME
+000480*                     AFTER AN ABEND INSTEAD OF REPROCESSING THE
+000490*                     WHOLE DAY'S FILE.
+000500*   08/08/2026  DC    1500-VALIDATE-INPUT NOW CALLS THE SHARED
+000510*                     ALPHAEDT SUBPROGRAM FOR THE BLANK/RANGE
+000520*                     EDITS SO THE RULES CAN BE REUSED BY OTHER
+000530*                     PROGRAMS IN THE BATCH SUITE.
+000540*   08/08/2026  DC    ADDED AUDIT-FILE TO RECORD EVERY CHANGE TO
+000550*                     WS-DISPLAY-NUMERIC SO A BAD DOWNSTREAM
+000560*                     NUMBER CAN BE TRACED BACK THROUGH THE DAY.
+000570*   08/08/2026  DC    ADDED EXTRACT-FILE, A FIXED-WIDTH FEED OF
+000580*                     WS-FIELD-1, WS-FIELD-2 AND WS-DISPLAY-
+000590*                     NUMERIC FOR THE DOWNSTREAM REPORTING SYSTEM.
+000600*   08/08/2026  DC    TRANS-RECORD NOW CARRIES A NUMERIC FIELD SO
+000610*                     WS-DISPLAY-NUMERIC IS REFRESHED FROM EACH
+000620*                     TRANSACTION INSTEAD OF HOLDING A STALE
+000630*                     VALUE; FIXED THE RESTART SKIP COUNT TO
+000640*                     LEAVE THE READ-AHEAD RECORD FOR
+000650*                     REPROCESSING; CORRECTED THE REJECT-FILE
+000660*                     AND AUDIT-FILE RECORD LENGTHS TO MATCH
+000670*                     THEIR FIELDS; FIXED 5100-PRINT-ONE-LINE TO
+000680*                     INDEX WS-TABLE-2 WITH TABLE-2-IX.
+000690*   08/08/2026  DC    REJECT-FILE/AUDIT-FILE/EXTRACT-FILE NOW
+000700*                     OPEN EXTEND ON RESTART SO THEIR PER-
+000710*                     TRANSACTION RECORDS SURVIVE AN ABEND;
+000720*                     CHECKPOINT-RECORD CARRIES THE LAST KNOWN
+000730*                     WS-DISPLAY-NUMERIC SO THE AUDIT COMPARISON
+000740*                     RESUMES CORRECTLY AFTER A RESTART; FIXED
+000750*                     WS-SUMMARY-LINE'S TRAILING FILLER SO IT NO
+000760*                     LONGER OVERRUNS SUMMARY-RECORD.
+000770*   08/09/2026  DC    ADDED THE KNOWN-LIMITATION NOTE ABOVE SO
+000780*                     THE WS-TABLE-1/WS-TABLE-2 FIXTURE-ONLY
+000790*                     POPULATION GAP IS VISIBLE IN THE PROGRAM
+000800*                     ITSELF, NOT ONLY IN THE RUN BOOK; RENAMED
+000810*                     THE CHECKPOINT-WRITE PARAGRAPH SO ITS
+000820*                     NUMBER MATCHES ITS PLACE BETWEEN
+000830*                     2100-READ-TRANS AND 3000-MATCH-TABLES;
+000840*                     RENUMBERED THE SOURCE LINE SEQUENCE COLUMN
+000850*                     THROUGHOUT SO IT IS STRICTLY ASCENDING
+000855*                     AGAIN.
+000860*****************************************************************
+000870 ENVIRONMENT DIVISION.
+000880 INPUT-OUTPUT SECTION.
+000890 FILE-CONTROL.
+000900     SELECT TRANS-FILE
+000910         ASSIGN TO TRANFILE
+000920         ORGANIZATION IS SEQUENTIAL.
+000930     SELECT MISMATCH-FILE
+000940         ASSIGN TO MISMATCH
+000950         ORGANIZATION IS SEQUENTIAL.
+000960     SELECT REJECT-FILE
+000970         ASSIGN TO REJFILE
+000980         ORGANIZATION IS SEQUENTIAL.
+000990     SELECT SUMMARY-FILE
+001000         ASSIGN TO SUMMRPT
+001010         ORGANIZATION IS SEQUENTIAL.
+001020     SELECT CHECKPOINT-FILE
+001030         ASSIGN TO CHKPTF
+001040         ORGANIZATION IS SEQUENTIAL.
+001050     SELECT AUDIT-FILE
+001060         ASSIGN TO AUDITF
+001070         ORGANIZATION IS SEQUENTIAL.
+001080     SELECT EXTRACT-FILE
+001090         ASSIGN TO EXTRACTF
+001100         ORGANIZATION IS SEQUENTIAL.
+001110 DATA DIVISION.
+001120 FILE SECTION.
+001130 FD  TRANS-FILE
+001140     LABEL RECORDS ARE STANDARD
+001150     RECORD CONTAINS 163 CHARACTERS.
+001160 01  TRANS-RECORD.
+001170     05  TRANS-FIELD-1        PIC X(80).
+001180     05  TRANS-FIELD-2        PIC X(80).
+001190     05  TRANS-NUMERIC        PIC 999.
+001200 FD  MISMATCH-FILE
+001210     LABEL RECORDS ARE STANDARD
+001220     RECORD CONTAINS 20 CHARACTERS.
+001230 01  MISMATCH-RECORD.
+001240     05  MISMATCH-SIDE        PIC X(01).
+001250     05  MISMATCH-INDEX       PIC 9(04).
+001260     05  MISMATCH-VALUE       PIC X(05).
+001270     05  FILLER               PIC X(10).
+001280 FD  REJECT-FILE
+001290     LABEL RECORDS ARE STANDARD
+001300     RECORD CONTAINS 190 CHARACTERS.
+001310 01  REJECT-RECORD.
+001320     05  REJECT-REASON        PIC X(20).
+001330     05  REJECT-FIELD-1       PIC X(80).
+001340     05  REJECT-FIELD-2       PIC X(80).
+001350     05  REJECT-NUMERIC       PIC 999.
+001360     05  FILLER               PIC X(07).
+001370 FD  SUMMARY-FILE
+001380     LABEL RECORDS ARE STANDARD
+001390     RECORD CONTAINS 80 CHARACTERS.
+001400 01  SUMMARY-RECORD             PIC X(80).
+001410 FD  CHECKPOINT-FILE
+001420     LABEL RECORDS ARE STANDARD
+001430     RECORD CONTAINS 103 CHARACTERS.
+001440 01  CHECKPOINT-RECORD.
+001450     05  CHKPT-KEY               PIC X(80).
+001460     05  CHKPT-TABLE-1-IX        PIC 9(04).
+001470     05  CHKPT-TABLE-2-IX        PIC 9(04).
+001480     05  CHKPT-READ-COUNT        PIC 9(08).
+001490     05  CHKPT-LAST-NUMERIC      PIC 999.
+001500     05  FILLER                  PIC X(04).
+001510 FD  AUDIT-FILE
+001520     LABEL RECORDS ARE STANDARD
+001530     RECORD CONTAINS 57 CHARACTERS.
+001540 01  AUDIT-RECORD.
+001550     05  AUDIT-PROGRAM           PIC X(08).
+001560     05  AUDIT-DATE              PIC 9(06).
+001570     05  AUDIT-TIME              PIC 9(08).
+001580     05  AUDIT-OLD-VALUE         PIC 999.
+001590     05  AUDIT-NEW-VALUE         PIC 999.
+001600     05  FILLER                  PIC X(29).
+001610 FD  EXTRACT-FILE
+001620     LABEL RECORDS ARE STANDARD
+001630     RECORD CONTAINS 163 CHARACTERS.
+001640 01  EXTRACT-RECORD.
+001650     05  EXTRACT-FIELD-1         PIC X(80).
+001660     05  EXTRACT-FIELD-2         PIC X(80).
+001670     05  EXTRACT-NUMERIC         PIC 9(03).
+001680 WORKING-STORAGE SECTION.
+001690 77  WS-TABLE-1-CNT           PIC 9(04) COMP VALUE ZERO.
+001700 77  WS-TABLE-2-CNT           PIC 9(04) COMP VALUE ZERO.
+001710 01  FILLER.
+001720     05  WS-FIELD-1           PIC X(80).
+001730     05  ws-Field-2           PIC X(80).
+001740     05  ws-table-1.
+001750         COPY TABENT REPLACING
+001760             ==:TAG:==   BY ==ws-table-1==
+001770             ==:CNT:==   BY ==WS-TABLE-1-CNT==
+001780             ==:IX:==    BY ==table-1-ix==
+001790             ==:FLD-A:== BY ==ws-thing-1==
+001800             ==:FLD-B:== BY ==ws-thing-2==.
+001810     05  ws-table-2.
+001820         COPY TABENT REPLACING
+001830             ==:TAG:==   BY ==ws-table-2==
+001840             ==:CNT:==   BY ==WS-TABLE-2-CNT==
+001850             ==:IX:==    BY ==table-2-ix==
+001860             ==:FLD-A:== BY ==ws-thing-3==
+001870             ==:FLD-B:== BY ==ws-thing-4==.
+001880     05  ws-display-numeric   pic 999.
+001890 77  WS-EOF-SW                PIC X(01)   VALUE 'N'.
+001900     88  WS-EOF-YES                       VALUE 'Y'.
+001910 77  WS-VALID-SW              PIC X(01)   VALUE 'Y'.
+001920     88  WS-RECORD-VALID                  VALUE 'Y'.
+001930     88  WS-RECORD-INVALID                VALUE 'N'.
+001940 77  WS-EDIT-REASON           PIC X(20)   VALUE SPACES.
+001950 77  WS-RESTART-FLAG          PIC X(01)   VALUE 'N'.
+001960     88  WS-RESTART-YES                   VALUE 'Y'.
+001970 77  WS-READ-COUNT            PIC 9(08) COMP VALUE ZERO.
+001980 77  WS-CHECKPOINT-INTERVAL   PIC 9(04) COMP VALUE 0100.
+001990 77  WS-LAST-CHKPT-KEY        PIC X(80)   VALUE SPACES.
+002000 77  WS-LAST-CHKPT-T1-IX      PIC 9(04)   VALUE ZERO.
+002010 77  WS-LAST-CHKPT-T2-IX      PIC 9(04)   VALUE ZERO.
+002020 77  WS-LAST-CHKPT-READS      PIC 9(08)   VALUE ZERO.
+002030 77  WS-LAST-CHKPT-NUMERIC    PIC 999     VALUE ZERO.
+002040 77  WS-SKIP-COUNT            PIC 9(08) COMP VALUE ZERO.
+002050 77  WS-CHKPT-EOF-SW          PIC X(01)   VALUE 'N'.
+002060     88  WS-CHKPT-EOF-YES                 VALUE 'Y'.
+002070 77  WS-CHKPT-DUE-QUOT        PIC 9(08) COMP VALUE ZERO.
+002080 77  WS-CHKPT-DUE-REM         PIC 9(04) COMP VALUE ZERO.
+002090 77  WS-PREV-DISPLAY-NUMERIC  PIC 999     VALUE ZERO.
+002100 77  WS-AUDIT-FIRST-SW        PIC X(01)   VALUE 'Y'.
+002110     88  WS-AUDIT-FIRST-TIME              VALUE 'Y'.
+002120 77  WS-SUMMARY-MAX-IX        PIC 9(04) COMP VALUE ZERO.
+002130 01  WS-SUMMARY-LINE.
+002140     05  WS-SUM-IX            PIC ZZZ9.
+002150     05  FILLER               PIC X(02) VALUE SPACES.
+002160     05  WS-SUM-THING-1       PIC X(05).
+002170     05  FILLER               PIC X(02) VALUE SPACES.
+002180     05  WS-SUM-THING-2       PIC X(05).
+002190     05  FILLER               PIC X(02) VALUE SPACES.
+002200     05  WS-SUM-THING-3       PIC X(05).
+002210     05  FILLER               PIC X(02) VALUE SPACES.
+002220     05  WS-SUM-THING-4       PIC X(05).
+002230     05  FILLER               PIC X(48) VALUE SPACES.
+002240 01  WS-SUMMARY-TOTAL-LINE.
+002250     05  FILLER               PIC X(15)
+002260             VALUE 'TOTAL ENTRIES: '.
+002270     05  WS-SUM-TOTAL         PIC ZZZ9.
+002280     05  FILLER               PIC X(61) VALUE SPACES.
+002290 PROCEDURE DIVISION.
+002300 0000-MAINLINE.
+002310     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002320     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002330         UNTIL WS-EOF-YES.
+002340     PERFORM 3000-MATCH-TABLES THRU 3000-EXIT.
+002350     PERFORM 5000-PRINT-SUMMARY THRU 5000-EXIT.
+002360     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+002370     GOBACK.
+002380*****************************************************************
+002390* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+002400*****************************************************************
+002410 1000-INITIALIZE.
+002420     ACCEPT WS-RESTART-FLAG.
+002430     OPEN INPUT TRANS-FILE.
+002440     OPEN OUTPUT MISMATCH-FILE.
+002450     OPEN OUTPUT SUMMARY-FILE.
+002460     SET table-1-ix TO 1.
+002470     SET table-2-ix TO 1.
+002480     IF WS-RESTART-YES
+002490*        REJECT-FILE, AUDIT-FILE AND EXTRACT-FILE ARE WRITTEN
+002500*        ONE RECORD AT A TIME AS EACH TRANSACTION IS PROCESSED,
+002510*        SO A RESTART MUST EXTEND THEM RATHER THAN RECREATE
+002520*        THEM, THE SAME AS CHECKPOINT-FILE BELOW.
+002530         OPEN EXTEND REJECT-FILE
+002540         OPEN EXTEND AUDIT-FILE
+002550         OPEN EXTEND EXTRACT-FILE
+002560         PERFORM 1200-RESTART-RECOVER THRU 1200-EXIT
+002570     ELSE
+002580         OPEN OUTPUT REJECT-FILE
+002590         OPEN OUTPUT AUDIT-FILE
+002600         OPEN OUTPUT EXTRACT-FILE
+002610         OPEN OUTPUT CHECKPOINT-FILE
+002620     END-IF.
+002630     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+002640 1000-EXIT.
+002650     EXIT.
+002660*****************************************************************
+002670* 1200-RESTART-RECOVER - READ THE CHECKPOINT FILE FORWARD TO ITS
+002680* LAST RECORD TO FIND WHERE THE PRIOR RUN LEFT OFF, RESTORE
+002690* TABLE-1-IX/TABLE-2-IX TO THAT POINT, AND SKIP THE TRANS-FILE
+002700* RECORDS ALREADY PROCESSED BEFORE THE ABEND.
+002710*****************************************************************
+002720 1200-RESTART-RECOVER.
+002730     OPEN INPUT CHECKPOINT-FILE.
+002740     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+002750         UNTIL WS-CHKPT-EOF-YES.
+002760     CLOSE CHECKPOINT-FILE.
+002770     OPEN EXTEND CHECKPOINT-FILE.
+002780     SET table-1-ix TO WS-LAST-CHKPT-T1-IX.
+002790     SET table-2-ix TO WS-LAST-CHKPT-T2-IX.
+002800     MOVE WS-LAST-CHKPT-READS TO WS-SKIP-COUNT.
+002810*    THE LAST RECORD COUNTED BY THE CHECKPOINT WAS ONLY READ
+002820*    AHEAD, NOT YET PROCESSED, SO ONE FEWER RECORD IS SKIPPED
+002830*    HERE TO LEAVE IT FOR 2000-PROCESS-TRANS TO PICK UP.
+002840     IF WS-LAST-CHKPT-READS > ZERO
+002850         SUBTRACT 1 FROM WS-SKIP-COUNT
+002860*        A REAL CHECKPOINT WAS FOUND, SO THE PRIOR RUN'S LAST
+002870*        KNOWN WS-DISPLAY-NUMERIC CAN BE RESTORED AND THE FIRST
+002880*        RECORD REPROCESSED AFTER RESTART IS NOT MISTAKEN FOR
+002890*        THE FIRST RECORD OF THE DAY.
+002900         MOVE WS-LAST-CHKPT-NUMERIC TO WS-PREV-DISPLAY-NUMERIC
+002910         SET WS-AUDIT-FIRST-SW TO 'N'
+002920     END-IF.
+002930     PERFORM 1250-SKIP-PROCESSED THRU 1250-EXIT
+002940         VARYING WS-SKIP-COUNT FROM WS-SKIP-COUNT BY -1
+002950         UNTIL WS-SKIP-COUNT = ZERO
+002960             OR WS-EOF-YES.
+002970 1200-EXIT.
+002980     EXIT.
+002990*****************************************************************
+003000* 1210-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD, KEEPING ITS
+003010* VALUES AS THE LAST-KNOWN CHECKPOINT SEEN SO FAR.
+003020*****************************************************************
+003030 1210-READ-CHECKPOINT.
+003040     READ CHECKPOINT-FILE
+003050         AT END
+003060             SET WS-CHKPT-EOF-YES TO TRUE
+003070         NOT AT END
+003080             MOVE CHKPT-KEY          TO WS-LAST-CHKPT-KEY
+003090             MOVE CHKPT-TABLE-1-IX   TO WS-LAST-CHKPT-T1-IX
+003100             MOVE CHKPT-TABLE-2-IX   TO WS-LAST-CHKPT-T2-IX
+003110             MOVE CHKPT-READ-COUNT   TO WS-LAST-CHKPT-READS
+003120             MOVE CHKPT-LAST-NUMERIC TO WS-LAST-CHKPT-NUMERIC
+003130     END-READ.
+003140 1210-EXIT.
+003150     EXIT.
+003160*****************************************************************
+003170* 1250-SKIP-PROCESSED - RE-READ AND DISCARD A TRANS-FILE RECORD
+003180* THAT WAS ALREADY PROCESSED BEFORE THE PRIOR RUN'S ABEND.
+003190*****************************************************************
+003200 1250-SKIP-PROCESSED.
+003210     READ TRANS-FILE
+003220         AT END
+003230             SET WS-EOF-YES TO TRUE
+003240     END-READ.
+003250     IF NOT WS-EOF-YES
+003260         ADD 1 TO WS-READ-COUNT
+003270     END-IF.
+003280 1250-EXIT.
+003290     EXIT.
+003300*****************************************************************
+003310* 1500-VALIDATE-INPUT - REJECT BLANK WS-FIELD-1/WS-FIELD-2 AND
+003320* OUT-OF-RANGE WS-DISPLAY-NUMERIC BEFORE THE RECORD IS USED.
+003330* SETS WS-VALID-SW SO THE CALLER KNOWS WHETHER TO CONTINUE.
+003340*****************************************************************
+003350 1500-VALIDATE-INPUT.
+003360     CALL 'ALPHAEDT' USING WS-FIELD-1, ws-Field-2,
+003370         ws-display-numeric, WS-VALID-SW, WS-EDIT-REASON.
+003380     IF WS-RECORD-INVALID
+003390         MOVE WS-EDIT-REASON TO REJECT-REASON
+003400         PERFORM 1600-WRITE-REJECT THRU 1600-EXIT
+003410     ELSE
+003420         PERFORM 1650-WRITE-EXTRACT THRU 1650-EXIT
+003430     END-IF.
+003440 1500-EXIT.
+003450     EXIT.
+003460*****************************************************************
+003470* 1600-WRITE-REJECT - WRITE ONE REJECT RECORD TO REJECT-FILE.
+003480*****************************************************************
+003490 1600-WRITE-REJECT.
+003500     MOVE WS-FIELD-1          TO REJECT-FIELD-1.
+003510     MOVE ws-Field-2          TO REJECT-FIELD-2.
+003520     MOVE ws-display-numeric  TO REJECT-NUMERIC.
+003530     WRITE REJECT-RECORD.
+003540 1600-EXIT.
+003550     EXIT.
+003560*****************************************************************
+003570* 1650-WRITE-EXTRACT - WRITE ONE FIXED-WIDTH RECORD TO
+003580* EXTRACT-FILE FOR EVERY RECORD THAT PASSES VALIDATE-INPUT, FOR
+003590* PICKUP BY THE DOWNSTREAM REPORTING SYSTEM.
+003600*****************************************************************
+003610 1650-WRITE-EXTRACT.
+003620     MOVE WS-FIELD-1          TO EXTRACT-FIELD-1.
+003630     MOVE ws-Field-2          TO EXTRACT-FIELD-2.
+003640     MOVE ws-display-numeric  TO EXTRACT-NUMERIC.
+003650     WRITE EXTRACT-RECORD.
+003660 1650-EXIT.
+003670     EXIT.
+003680*****************************************************************
+003690* 2000-PROCESS-TRANS - MOVE THE CURRENT RECORD INTO WORKING
+003700* STORAGE, VALIDATE IT, AND READ THE NEXT ONE.
+003710*****************************************************************
+003720 2000-PROCESS-TRANS.
+003730     MOVE TRANS-FIELD-1 TO WS-FIELD-1.
+003740     MOVE TRANS-FIELD-2 TO ws-Field-2.
+003750     MOVE TRANS-NUMERIC TO ws-display-numeric.
+003760     PERFORM 1500-VALIDATE-INPUT THRU 1500-EXIT.
+003770     PERFORM 8000-CHECK-NUMERIC-CHANGE THRU 8000-EXIT.
+003780     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+003790 2000-EXIT.
+003800     EXIT.
+003810*****************************************************************
+003820* 2100-READ-TRANS - READ THE NEXT TRANSACTION RECORD.
+003830*****************************************************************
+003840 2100-READ-TRANS.
+003850     READ TRANS-FILE
+003860         AT END
+003870             SET WS-EOF-YES TO TRUE
+003880         NOT AT END
+003890             ADD 1 TO WS-READ-COUNT
+003900             MOVE TRANS-FIELD-1 TO WS-LAST-CHKPT-KEY
+003910             DIVIDE WS-READ-COUNT BY WS-CHECKPOINT-INTERVAL
+003920                 GIVING WS-CHKPT-DUE-QUOT
+003930                 REMAINDER WS-CHKPT-DUE-REM
+003940             IF WS-CHKPT-DUE-REM = ZERO
+003950                 PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+003960             END-IF
+003970     END-READ.
+003980 2100-EXIT.
+003990     EXIT.
+004000*****************************************************************
+004010* 2200-WRITE-CHECKPOINT - WRITE A CHECKPOINT RECORD EVERY
+004020* WS-CHECKPOINT-INTERVAL READS SO A RESTART CAN RESUME HERE.
+004030*****************************************************************
+004040 2200-WRITE-CHECKPOINT.
+004050     MOVE WS-LAST-CHKPT-KEY   TO CHKPT-KEY.
+004060     SET CHKPT-TABLE-1-IX     TO table-1-ix.
+004070     SET CHKPT-TABLE-2-IX     TO table-2-ix.
+004080     MOVE WS-READ-COUNT       TO CHKPT-READ-COUNT.
+004090     MOVE WS-PREV-DISPLAY-NUMERIC TO CHKPT-LAST-NUMERIC.
+004100     WRITE CHECKPOINT-RECORD.
+004110 2200-EXIT.
+004120     EXIT.
+004130*****************************************************************
+004140* 3000-MATCH-TABLES - RECONCILE WS-TABLE-1 AGAINST WS-TABLE-2
+004150* ENTRY-FOR-ENTRY, FLAGGING ANY WS-THING-1 WITH NO MATCHING
+004160* WS-THING-3 AND ANY LEFTOVER WS-THING-3 WITH NO WS-THING-1.
+004170*****************************************************************
+004180 3000-MATCH-TABLES.
+004190     PERFORM 3100-MATCH-ONE-PAIR THRU 3100-EXIT
+004200         VARYING table-1-ix FROM 1 BY 1
+004210         UNTIL table-1-ix > WS-TABLE-1-CNT.
+004220     IF WS-TABLE-2-CNT > WS-TABLE-1-CNT
+004230         SET table-2-ix TO WS-TABLE-1-CNT
+004240         SET table-2-ix UP BY 1
+004250         PERFORM 3200-MATCH-LEFTOVER-2 THRU 3200-EXIT
+004260             UNTIL table-2-ix > WS-TABLE-2-CNT
+004270     END-IF.
+004280 3000-EXIT.
+004290     EXIT.
+004300*****************************************************************
+004310* 3100-MATCH-ONE-PAIR - COMPARE ONE WS-TABLE-1 ENTRY TO THE
+004320* WS-TABLE-2 ENTRY AT THE SAME POSITION.
+004330*****************************************************************
+004340 3100-MATCH-ONE-PAIR.
+004350     SET table-2-ix TO table-1-ix.
+004360     IF table-2-ix > WS-TABLE-2-CNT
+004370         MOVE '1'             TO MISMATCH-SIDE
+004380         SET MISMATCH-INDEX   TO table-1-ix
+004390         MOVE ws-thing-1 (table-1-ix) TO MISMATCH-VALUE
+004400         WRITE MISMATCH-RECORD
+004410     ELSE
+004420         IF ws-thing-1 (table-1-ix) NOT = ws-thing-3 (table-2-ix)
+004430             MOVE '1'             TO MISMATCH-SIDE
+004440             SET MISMATCH-INDEX   TO table-1-ix
+004450             MOVE ws-thing-1 (table-1-ix) TO MISMATCH-VALUE
+004460             WRITE MISMATCH-RECORD
+004470         END-IF
+004480     END-IF.
+004490 3100-EXIT.
+004500     EXIT.
+004510*****************************************************************
+004520* 3200-MATCH-LEFTOVER-2 - FLAG WS-THING-3 ENTRIES BEYOND THE
+004530* END OF WS-TABLE-1 AS UNMATCHED.
+004540*****************************************************************
+004550 3200-MATCH-LEFTOVER-2.
+004560     MOVE '2'             TO MISMATCH-SIDE
+004570     SET MISMATCH-INDEX   TO table-2-ix
+004580     MOVE ws-thing-3 (table-2-ix) TO MISMATCH-VALUE
+004590     WRITE MISMATCH-RECORD
+004600     SET table-2-ix UP BY 1.
+004610 3200-EXIT.
+004620     EXIT.
+004630*****************************************************************
+004640* 5000-PRINT-SUMMARY - LIST EVERY POPULATED WS-TABLE-1-ENTRY AND
+004650* WS-TABLE-2-ENTRY, SIDE BY SIDE, WITH A FINAL COUNT LINE.
+004660*****************************************************************
+004670 5000-PRINT-SUMMARY.
+004680     MOVE WS-TABLE-1-CNT TO WS-SUMMARY-MAX-IX.
+004690     IF WS-TABLE-2-CNT > WS-SUMMARY-MAX-IX
+004700         MOVE WS-TABLE-2-CNT TO WS-SUMMARY-MAX-IX
+004710     END-IF.
+004720     IF WS-SUMMARY-MAX-IX > ZERO
+004730         PERFORM 5100-PRINT-ONE-LINE THRU 5100-EXIT
+004740             VARYING table-1-ix FROM 1 BY 1
+004750             UNTIL table-1-ix > WS-SUMMARY-MAX-IX
+004760     END-IF.
+004770     MOVE WS-SUMMARY-MAX-IX TO WS-SUM-TOTAL.
+004780     WRITE SUMMARY-RECORD FROM WS-SUMMARY-TOTAL-LINE.
+004790 5000-EXIT.
+004800     EXIT.
+004810*****************************************************************
+004820* 5100-PRINT-ONE-LINE - FORMAT AND WRITE ONE DETAIL LINE. WHEN
+004830* ONE TABLE IS SHORTER THAN THE OTHER, ITS THING FIELDS ARE
+004840* LEFT BLANK ON THE LINE.
+004850*****************************************************************
+004860 5100-PRINT-ONE-LINE.
+004870     MOVE table-1-ix        TO WS-SUM-IX.
+004880     MOVE SPACES            TO WS-SUM-THING-1 WS-SUM-THING-2
+004890                               WS-SUM-THING-3 WS-SUM-THING-4.
+004900     IF table-1-ix NOT > WS-TABLE-1-CNT
+004910         MOVE ws-thing-1 (table-1-ix) TO WS-SUM-THING-1
+004920         MOVE ws-thing-2 (table-1-ix) TO WS-SUM-THING-2
+004930     END-IF.
+004940     IF table-1-ix NOT > WS-TABLE-2-CNT
+004950         SET table-2-ix TO table-1-ix
+004960         MOVE ws-thing-3 (table-2-ix) TO WS-SUM-THING-3
+004970         MOVE ws-thing-4 (table-2-ix) TO WS-SUM-THING-4
+004980     END-IF.
+004990     WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+005000 5100-EXIT.
+005010     EXIT.
+005020*****************************************************************
+005030* 8000-CHECK-NUMERIC-CHANGE - WRITE AN AUDIT RECORD WHENEVER
+005040* WS-DISPLAY-NUMERIC IS DIFFERENT FROM THE VALUE IT HELD LAST
+005050* TIME THIS PARAGRAPH RAN, SO EVERY CHANGE TO THE FIELD IS
+005060* TRACEABLE. THE FIRST RECORD OF THE RUN IS NOT COMPARED, SINCE
+005070* THERE IS NO PRIOR VALUE TO COMPARE IT TO.
+005080*****************************************************************
+005090 8000-CHECK-NUMERIC-CHANGE.
+005100     IF WS-AUDIT-FIRST-TIME
+005110         SET WS-AUDIT-FIRST-SW TO 'N'
+005120     ELSE
+005130         IF ws-display-numeric NOT = WS-PREV-DISPLAY-NUMERIC
+005140             MOVE 'ALPHA'             TO AUDIT-PROGRAM
+005150             ACCEPT AUDIT-DATE FROM DATE
+005160             ACCEPT AUDIT-TIME FROM TIME
+005170             MOVE WS-PREV-DISPLAY-NUMERIC TO AUDIT-OLD-VALUE
+005180             MOVE ws-display-numeric      TO AUDIT-NEW-VALUE
+005190             WRITE AUDIT-RECORD
+005200         END-IF
+005210     END-IF.
+005220     MOVE ws-display-numeric TO WS-PREV-DISPLAY-NUMERIC.
+005230 8000-EXIT.
+005240     EXIT.
+005250*****************************************************************
+005260* 9999-TERMINATE - CLOSE FILES BEFORE GOBACK.
+005270*****************************************************************
+005280 9999-TERMINATE.
+005290     CLOSE TRANS-FILE.
+005300     CLOSE MISMATCH-FILE.
+005310     CLOSE REJECT-FILE.
+005320     CLOSE SUMMARY-FILE.
+005330     CLOSE CHECKPOINT-FILE.
+005340     CLOSE AUDIT-FILE.
+005350     CLOSE EXTRACT-FILE.
+005360 9999-EXIT.
+005370     EXIT.
